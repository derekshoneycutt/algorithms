@@ -1,99 +1,676 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-
-       DATA DIVISION.
-         WORKING-STORAGE SECTION.
-         01 COUNTER PIC 9(4).
-
-         01 PRIME-TABLE.
-           05 PRIME-ROW OCCURS 50 TIMES.
-             10 PRIME-VALUE PIC 9(4) OCCURS 10 TIMES.
-
-       PROCEDURE DIVISION.
-           CALL 'PRIMES' USING PRIME-TABLE.
-
-           DISPLAY "First Five Hundred Primes".
-           PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 50
-               DISPLAY "    " PRIME-VALUE(COUNTER, 1)
-                          " " PRIME-VALUE(COUNTER, 2)
-                          " " PRIME-VALUE(COUNTER, 3)
-                          " " PRIME-VALUE(COUNTER, 4)
-                          " " PRIME-VALUE(COUNTER, 5)
-                          " " PRIME-VALUE(COUNTER, 6)
-                          " " PRIME-VALUE(COUNTER, 7)
-                          " " PRIME-VALUE(COUNTER, 8)
-                          " " PRIME-VALUE(COUNTER, 9)
-                          " " PRIME-VALUE(COUNTER, 10)
-           END-PERFORM.
-
-           STOP RUN.
-
-       END PROGRAM MAIN.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRIMES.
-
-       DATA DIVISION.
-         WORKING-STORAGE SECTION.
-         01 COUNTER PIC 9(4) VALUE 0.
-         01 CANDIDATE PIC 9(4) VALUE 3.
-         01 POS-COL PIC 9(4) VALUE 1.
-         01 POS-ROW PIC 9(4) VALUE 1.
-         01 TEST-PRIME PIC 9(4).
-         01 TEST-PRIME-VALUE PIC 9(4).
-         01 PRIME-QUOT PIC 9(4).
-         01 PRIME-REM PIC 9(4).
-
-         01 IS-PRIME PIC X.
-           88 IS-PRIME-TRUE VALUE 'T'.
-           88 IS-PRIME-FALSE VALUE 'F'.
-
-         LINKAGE SECTION.
-         01 PRIME-TABLE.
-           05 PRIME-ROW OCCURS 50 TIMES.
-             10 PRIME-VALUE PIC 9(4) OCCURS 10 TIMES.
-
-       PROCEDURE DIVISION USING PRIME-TABLE.
-           MOVE 2 TO PRIME-VALUE(1,1).
-           
-           PERFORM UNTIL COUNTER >= 499
-               ADD 1 TO COUNTER
-               DIVIDE COUNTER BY 50 GIVING POS-COL REMAINDER POS-ROW
-               ADD 1 TO POS-COL
-               ADD 1 TO POS-ROW
-
-               MOVE CANDIDATE TO PRIME-VALUE(POS-ROW, POS-COL)
-
-               SET IS-PRIME-FALSE TO TRUE
-               PERFORM UNTIL IS-PRIME-TRUE
-                   ADD 2 TO CANDIDATE
-                   MOVE 1 TO TEST-PRIME
-                   
-                   MOVE 0 TO TEST-PRIME-VALUE
-                   MOVE 1 TO PRIME-REM
-                   MOVE 9999 TO PRIME-QUOT
-                   PERFORM UNTIL PRIME-REM = 0
-                                 OR PRIME-QUOT <= TEST-PRIME-VALUE
-                       DIVIDE TEST-PRIME BY 50 GIVING POS-COL
-                                               REMAINDER POS-ROW
-                       ADD 1 TO POS-COL
-                       ADD 1 TO POS-ROW
-                       MOVE PRIME-VALUE(POS-ROW, POS-COL)
-                               TO TEST-PRIME-VALUE
-
-                       DIVIDE CANDIDATE BY TEST-PRIME-VALUE
-                           GIVING PRIME-QUOT REMAINDER PRIME-REM
-
-                       ADD 1 TO TEST-PRIME
-                   END-PERFORM
-
-                   IF PRIME-REM <> 0
-                       AND PRIME-QUOT <= TEST-PRIME-VALUE THEN
-                       SET IS-PRIME-TRUE TO TRUE
-                   END-IF
-               END-PERFORM
-           END-PERFORM.
-
-           EXIT PROGRAM.
-
-       END PROGRAM PRIMES.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MAIN.
+000300 AUTHOR. D-SHONEYCUTT.
+000400 INSTALLATION. ALGORITHMS-SHOP.
+000500 DATE-WRITTEN. 01/04/2019.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                        *
+000900*  ------------------------------------------------------------*
+001000*  DATE       BY   DESCRIPTION                                 *
+001100*  01/04/2019 DSH  ORIGINAL PROGRAM - FIRST 500 PRIMES TO       *
+001200*                  CONSOLE ONLY.                                *
+001300*  08/09/2026 DSH  ROUTE THE PRIME LIST TO A REAL FD-DEFINED    *
+001400*                  OUTPUT DATASET (ONE RECORD PER PRIME-ROW)    *
+001500*                  IN ADDITION TO THE CONSOLE DISPLAY, SO THE   *
+001600*                  RUN CAN BE ARCHIVED, DIFFED AGAINST PRIOR    *
+001700*                  RUNS, AND ROUTED TO THE PRINT QUEUE.         *
+001800*  08/09/2026 DSH  PRIME COUNT IS NOW A RUN-TIME PARAMETER (AN  *
+001900*                  ARGUMENT-VALUE, DEFAULTING TO 500) INSTEAD   *
+002000*                  OF A HARDCODED 499-ITERATION LOOP; THE TABLE *
+002100*                  IS SIZED WITH OCCURS DEPENDING ON TO MATCH.  *
+002200*  08/09/2026 DSH  ADDED A FACTOR MODE: WHEN THE FIRST ARGUMENT- *
+002300*                  VALUE IS "FACTOR", THE SECOND ARGUMENT-VALUE  *
+002400*                  IS TAKEN AS A TARGET NUMBER, THE FULL PRIME   *
+002500*                  TABLE IS BUILT, AND CALL 'FACTOR' REDUCES THE *
+002600*                  TARGET TO ITS PRIME FACTORIZATION INSTEAD OF  *
+002700*                  LISTING THE TABLE.                            *
+002800*  08/09/2026 DSH  ZERO-FILL PRIME-TABLE BEFORE CALLING PRIMES   *
+002900*                  SO TRAILING CELLS IN A PARTIAL FINAL ROW THAT *
+003000*                  PRIMES NEVER WRITES PRINT AS ZEROS INSTEAD OF *
+003100*                  WHATEVER GARBAGE WAS LEFT IN STORAGE.         *
+003200*****************************************************************
+003300
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT PRIME-OUT-FILE ASSIGN TO "PRIMEOUT"
+003800            ORGANIZATION IS SEQUENTIAL
+003900            ACCESS MODE IS SEQUENTIAL
+004000            FILE STATUS IS OUT-FILE-STATUS.
+004100
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  PRIME-OUT-FILE
+004500     RECORDING MODE IS F
+004600     BLOCK CONTAINS 0 RECORDS
+004700     LABEL RECORDS ARE STANDARD
+004800     RECORD CONTAINS 80 CHARACTERS.
+004900 01  PRIME-OUT-RECORD.
+005000     05  PRIME-OUT-TEXT              PIC X(80).
+005100
+005200 WORKING-STORAGE SECTION.
+005300 COPY PRIMCONS.
+005400
+005500 01  COUNTER                         PIC 9(05) COMP.
+005600 01  RPT-COL                         PIC 9(05) COMP.
+005650 01  ZERO-ROW-IDX                    PIC 9(05) COMP.
+005700 01  ARG-RAW                         PIC X(10).
+005800 01  OUT-FILE-STATUS                 PIC XX.
+005900     88  OUT-FILE-OK                 VALUE '00'.
+006000
+006100 01  WS-RUN-MODE                     PIC X.
+006200     88  LIST-MODE                   VALUE 'L'.
+006300     88  FACTOR-MODE                 VALUE 'F'.
+006400 01  WS-FACTOR-TARGET                PIC 9(08) COMP.
+006500
+006600*****************************************************************
+006700*  REPORT WORK AREAS - 2000-PRODUCE-REPORT AND ITS HELPERS BUILD *
+006800*  EACH PRINT LINE HERE, THEN MOVE IT TO PRIME-OUT-TEXT SO THE   *
+006900*  SAME LINE IS BOTH DISPLAYED AND WRITTEN TO PRIMEOUT.          *
+007000*****************************************************************
+007100 78  RPT-LINES-PER-PAGE              VALUE 50.
+007200 01  RPT-PAGE-NO                     PIC 9(05) COMP VALUE 1.
+007300 01  RPT-LINE-COUNT                  PIC 9(05) COMP VALUE 0.
+007400 01  RPT-DATE-RAW                    PIC 9(08).
+007500 01  RPT-DATE-FIELDS REDEFINES RPT-DATE-RAW.
+007600     05  RPT-RAW-CCYY                PIC 9(04).
+007700     05  RPT-RAW-MO                  PIC 9(02).
+007800     05  RPT-RAW-DA                  PIC 9(02).
+007900
+008000 01  RPT-TITLE-LINE.
+008100     05  FILLER                      PIC X(19)
+008200                     VALUE "PRIMES500 - FIRST ".
+008300     05  RPT-TTL-COUNT               PIC Z(4)9.
+008400     05  FILLER                      PIC X(8) VALUE " PRIMES ".
+008500     05  FILLER                      PIC X(5) VALUE "PAGE ".
+008600     05  RPT-TTL-PAGE                PIC Z(4)9.
+008700
+008800 01  RPT-DATE-LINE.
+008900     05  FILLER                      PIC X(10) VALUE "RUN DATE: ".
+009000     05  RPT-DTL-MO                  PIC 99.
+009100     05  FILLER                      PIC X VALUE "/".
+009200     05  RPT-DTL-DA                  PIC 99.
+009300     05  FILLER                      PIC X VALUE "/".
+009400     05  RPT-DTL-CCYY                PIC 9999.
+009500
+009600 01  RPT-LABEL-LINE.
+009700     05  FILLER                      PIC X(4) VALUE SPACES.
+009800     05  FILLER                      PIC X(7) VALUE "COL-01 ".
+009900     05  FILLER                      PIC X(7) VALUE "COL-02 ".
+010000     05  FILLER                      PIC X(7) VALUE "COL-03 ".
+010100     05  FILLER                      PIC X(7) VALUE "COL-04 ".
+010200     05  FILLER                      PIC X(7) VALUE "COL-05 ".
+010300     05  FILLER                      PIC X(7) VALUE "COL-06 ".
+010400     05  FILLER                      PIC X(7) VALUE "COL-07 ".
+010500     05  FILLER                      PIC X(7) VALUE "COL-08 ".
+010600     05  FILLER                      PIC X(7) VALUE "COL-09 ".
+010700     05  FILLER                      PIC X(6) VALUE "COL-10".
+010800
+010900 01  RPT-DETAIL-LINE.
+011000     05  FILLER                      PIC X(4) VALUE SPACES.
+011100     05  RPT-DET-01                  PIC 9(06).
+011200     05  FILLER                      PIC X VALUE SPACE.
+011300     05  RPT-DET-02                  PIC 9(06).
+011400     05  FILLER                      PIC X VALUE SPACE.
+011500     05  RPT-DET-03                  PIC 9(06).
+011600     05  FILLER                      PIC X VALUE SPACE.
+011700     05  RPT-DET-04                  PIC 9(06).
+011800     05  FILLER                      PIC X VALUE SPACE.
+011900     05  RPT-DET-05                  PIC 9(06).
+012000     05  FILLER                      PIC X VALUE SPACE.
+012100     05  RPT-DET-06                  PIC 9(06).
+012200     05  FILLER                      PIC X VALUE SPACE.
+012300     05  RPT-DET-07                  PIC 9(06).
+012400     05  FILLER                      PIC X VALUE SPACE.
+012500     05  RPT-DET-08                  PIC 9(06).
+012600     05  FILLER                      PIC X VALUE SPACE.
+012700     05  RPT-DET-09                  PIC 9(06).
+012800     05  FILLER                      PIC X VALUE SPACE.
+012900     05  RPT-DET-10                  PIC 9(06).
+013000
+013100 01  RPT-SUMMARY-LINE.
+013200     05  FILLER                      PIC X(22)
+013300                     VALUE "TOTAL PRIMES LISTED: ".
+013400     05  RPT-SUM-COUNT               PIC Z(4)9.
+013500
+013600 COPY FACTCONS.
+013700 COPY PRIMTBL.
+013800 COPY FACTTBL.
+013900
+014000 PROCEDURE DIVISION.
+014100*****************************************************************
+014200*  0000-MAINLINE                                                *
+014300*****************************************************************
+014400 0000-MAINLINE.
+014500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014600     CALL 'PRIMES' USING PRIME-TABLE.
+014700     IF FACTOR-MODE
+014800         PERFORM 5000-FACTOR-TARGET THRU 5000-EXIT
+014900     ELSE
+015000         PERFORM 2000-PRODUCE-REPORT THRU 2000-EXIT
+015100     END-IF.
+015200     STOP RUN.
+015300
+015400*****************************************************************
+015500*  1000-INITIALIZE - PICK UP THE RUN-TIME PRIME COUNT, SIZE THE  *
+015600*  TABLE TO MATCH, AND ZERO IT SO A PARTIAL FINAL ROW NEVER      *
+015700*  CARRIES STALE STORAGE INTO THE REPORT.                        *
+015800*****************************************************************
+015900 1000-INITIALIZE.
+016000     SET LIST-MODE TO TRUE.
+016100     MOVE DEFAULT-PRIME-COUNT TO PRM-TARGET-COUNT.
+016200     ACCEPT ARG-RAW FROM ARGUMENT-VALUE.
+016300     IF ARG-RAW = "FACTOR"
+016400         SET FACTOR-MODE TO TRUE
+016500         MOVE MAX-PRIME-COUNT TO PRM-TARGET-COUNT
+016600         ACCEPT ARG-RAW FROM ARGUMENT-VALUE
+016700         IF FUNCTION TEST-NUMVAL(ARG-RAW) = 0
+016800             COMPUTE WS-FACTOR-TARGET = FUNCTION NUMVAL(ARG-RAW)
+016900         ELSE
+017000             DISPLAY "PRIMES500 - INVALID FACTOR TARGET: " ARG-RAW
+017100             MOVE 12 TO RETURN-CODE
+017200             STOP RUN
+017300         END-IF
+017400     ELSE
+017500         IF ARG-RAW NOT = SPACES
+017600            AND FUNCTION TEST-NUMVAL(ARG-RAW) = 0
+017700             COMPUTE PRM-TARGET-COUNT = FUNCTION NUMVAL(ARG-RAW)
+017800         END-IF
+017900     END-IF.
+018000     IF PRM-TARGET-COUNT < 1
+018100         MOVE DEFAULT-PRIME-COUNT TO PRM-TARGET-COUNT
+018200     END-IF.
+018300     IF PRM-TARGET-COUNT > MAX-PRIME-COUNT
+018400         MOVE MAX-PRIME-COUNT TO PRM-TARGET-COUNT
+018500     END-IF.
+018600     DIVIDE PRM-TARGET-COUNT BY PRIME-COLS
+018700         GIVING PRM-ROW-COUNT
+018800         REMAINDER RPT-COL.
+018900     IF RPT-COL > 0
+019000         ADD 1 TO PRM-ROW-COUNT
+019100     END-IF.
+019200     PERFORM 1050-ZERO-PRIME-ROW THRU 1050-EXIT
+019210         VARYING ZERO-ROW-IDX FROM 1 BY 1
+019220         UNTIL ZERO-ROW-IDX > PRM-ROW-COUNT.
+019300 1000-EXIT.
+019400     EXIT.
+019450
+019460 1050-ZERO-PRIME-ROW.
+019470     INITIALIZE PRIME-ROW(ZERO-ROW-IDX).
+019480 1050-EXIT.
+019490     EXIT.
+019500
+019600*****************************************************************
+019700*  2000-PRODUCE-REPORT - BUILDS THE PAGINATED PRIME REPORT: A   *
+019800*  TITLE/DATE HEADER AND COLUMN LABELS REPEATED EVERY 50 DETAIL *
+019900*  LINES, THEN A TRAILING COUNT SUMMARY. EACH LINE IS BOTH      *
+020000*  DISPLAYED TO THE CONSOLE (JOB-LOG COPY) AND WRITTEN TO THE   *
+020100*  PRIMEOUT DATASET SO THE TWO NEVER DRIFT APART.               *
+020200*****************************************************************
+020300 2000-PRODUCE-REPORT.
+020400     OPEN OUTPUT PRIME-OUT-FILE.
+020500     IF NOT OUT-FILE-OK
+020600         DISPLAY "PRIMES500 - UNABLE TO OPEN PRIMEOUT, STATUS="
+020700                 OUT-FILE-STATUS
+020800         MOVE 16 TO RETURN-CODE
+020900         GO TO 2000-EXIT
+021000     END-IF.
+021100     ACCEPT RPT-DATE-RAW FROM DATE YYYYMMDD.
+021200     MOVE RPT-RAW-CCYY TO RPT-DTL-CCYY.
+021300     MOVE RPT-RAW-MO TO RPT-DTL-MO.
+021400     MOVE RPT-RAW-DA TO RPT-DTL-DA.
+021500     MOVE 1 TO RPT-PAGE-NO.
+021600     MOVE 0 TO RPT-LINE-COUNT.
+021700     PERFORM 2100-WRITE-PAGE-HEADER THRU 2100-EXIT.
+021800     PERFORM 2200-WRITE-ONE-DETAIL-LINE THRU 2200-EXIT
+021900         VARYING COUNTER FROM 1 BY 1
+022000         UNTIL COUNTER > PRM-ROW-COUNT.
+022100     PERFORM 2300-WRITE-SUMMARY THRU 2300-EXIT.
+022200     CLOSE PRIME-OUT-FILE.
+022300 2000-EXIT.
+022400     EXIT.
+022500
+022600 2100-WRITE-PAGE-HEADER.
+022700     MOVE PRM-TARGET-COUNT TO RPT-TTL-COUNT.
+022800     MOVE RPT-PAGE-NO TO RPT-TTL-PAGE.
+022900     MOVE RPT-TITLE-LINE TO PRIME-OUT-TEXT.
+023000     PERFORM 2900-EMIT-LINE THRU 2900-EXIT.
+023100     MOVE RPT-DATE-LINE TO PRIME-OUT-TEXT.
+023200     PERFORM 2900-EMIT-LINE THRU 2900-EXIT.
+023300     MOVE RPT-LABEL-LINE TO PRIME-OUT-TEXT.
+023400     PERFORM 2900-EMIT-LINE THRU 2900-EXIT.
+023500 2100-EXIT.
+023600     EXIT.
+023700
+023800 2200-WRITE-ONE-DETAIL-LINE.
+023900     IF RPT-LINE-COUNT >= RPT-LINES-PER-PAGE
+024000         ADD 1 TO RPT-PAGE-NO
+024100         MOVE 0 TO RPT-LINE-COUNT
+024200         PERFORM 2100-WRITE-PAGE-HEADER THRU 2100-EXIT
+024300     END-IF.
+024400     MOVE PRIME-VALUE(COUNTER, 1) TO RPT-DET-01.
+024500     MOVE PRIME-VALUE(COUNTER, 2) TO RPT-DET-02.
+024600     MOVE PRIME-VALUE(COUNTER, 3) TO RPT-DET-03.
+024700     MOVE PRIME-VALUE(COUNTER, 4) TO RPT-DET-04.
+024800     MOVE PRIME-VALUE(COUNTER, 5) TO RPT-DET-05.
+024900     MOVE PRIME-VALUE(COUNTER, 6) TO RPT-DET-06.
+025000     MOVE PRIME-VALUE(COUNTER, 7) TO RPT-DET-07.
+025100     MOVE PRIME-VALUE(COUNTER, 8) TO RPT-DET-08.
+025200     MOVE PRIME-VALUE(COUNTER, 9) TO RPT-DET-09.
+025300     MOVE PRIME-VALUE(COUNTER, 10) TO RPT-DET-10.
+025400     MOVE RPT-DETAIL-LINE TO PRIME-OUT-TEXT.
+025500     PERFORM 2900-EMIT-LINE THRU 2900-EXIT.
+025600     ADD 1 TO RPT-LINE-COUNT.
+025700 2200-EXIT.
+025800     EXIT.
+025900
+026000*****************************************************************
+026100*  2300-WRITE-SUMMARY - TRAILING COUNT SUMMARY LINE.             *
+026200*****************************************************************
+026300 2300-WRITE-SUMMARY.
+026400     MOVE PRM-TARGET-COUNT TO RPT-SUM-COUNT.
+026500     MOVE RPT-SUMMARY-LINE TO PRIME-OUT-TEXT.
+026600     PERFORM 2900-EMIT-LINE THRU 2900-EXIT.
+026700 2300-EXIT.
+026800     EXIT.
+026900
+027000 2900-EMIT-LINE.
+027100     DISPLAY PRIME-OUT-TEXT.
+027200     WRITE PRIME-OUT-RECORD.
+027300 2900-EXIT.
+027400     EXIT.
+027500
+027600*****************************************************************
+027700*  5000-FACTOR-TARGET - FACTOR MODE: CALL FACTOR WITH THE FULL  *
+027800*  TABLE JUST BUILT AND DISPLAY WHAT COMES BACK.                *
+027900*****************************************************************
+028000 5000-FACTOR-TARGET.
+028100     MOVE WS-FACTOR-TARGET TO FCT-TARGET-NUMBER.
+028200     CALL 'FACTOR' USING PRIME-TABLE, WS-FACTOR-TARGET,
+028300                         FACTOR-RESULT.
+028400     PERFORM 5100-DISPLAY-FACTORS THRU 5100-EXIT.
+028500 5000-EXIT.
+028600     EXIT.
+028700
+028800 5100-DISPLAY-FACTORS.
+028900     DISPLAY "PRIME FACTORS OF " FCT-TARGET-NUMBER.
+029000     PERFORM 5110-DISPLAY-ONE-FACTOR THRU 5110-EXIT
+029100         VARYING COUNTER FROM 1 BY 1
+029200         UNTIL COUNTER > FCT-FACTOR-COUNT.
+029300     IF FCT-INCOMPLETE
+029400         DISPLAY "    UNFACTORED REMAINDER: " FCT-REMAINDER
+029500                 " (EXCEEDS PRIME TABLE REACH)"
+029600     END-IF.
+029700 5100-EXIT.
+029800     EXIT.
+029900
+030000 5110-DISPLAY-ONE-FACTOR.
+030100     DISPLAY "    " FCT-FACTOR-VALUE(COUNTER)
+030200                " ^ " FCT-FACTOR-EXP(COUNTER).
+030300 5110-EXIT.
+030400     EXIT.
+030500
+030600 END PROGRAM MAIN.
+030700
+030800 IDENTIFICATION DIVISION.
+030900 PROGRAM-ID. PRIMES.
+031000 AUTHOR. D-SHONEYCUTT.
+031100 INSTALLATION. ALGORITHMS-SHOP.
+031200 DATE-WRITTEN. 01/04/2019.
+031300 DATE-COMPILED.
+031400*****************************************************************
+031500*  MODIFICATION HISTORY                                        *
+031600*  ------------------------------------------------------------*
+031700*  DATE       BY   DESCRIPTION                                 *
+031800*  01/04/2019 DSH  ORIGINAL PROGRAM - BUILDS FIRST 500 PRIMES   *
+031900*                  INTO A FIXED 50X10 TABLE.                    *
+032000*  08/09/2026 DSH  TABLE SIZE AND CANDIDATE-SEARCH LIMIT NOW    *
+032100*                  DRIVEN BY THE CALLER'S PRM-TARGET-COUNT      *
+032200*                  RATHER THAN A HARDCODED 499.                 *
+032300*  08/09/2026 DSH  ADDED A RESTART CHECKPOINT: EACH PRIME IS    *
+032400*                  APPENDED TO A CHECKPOINT DATASET AS IT IS    *
+032500*                  FOUND, AND A RERUN AFTER AN ABEND OR CANCEL  *
+032600*                  RESTORES COUNTER/CANDIDATE/THE TABLE ENTRIES *
+032700*                  FROM IT INSTEAD OF STARTING OVER AT          *
+032800*                  CANDIDATE = 3. CLEARED ON CLEAN COMPLETION.  *
+032900*  08/09/2026 DSH  THE CHECKPOINT RECORD NOW CARRIES THE TARGET *
+033000*                  COUNT IT WAS WRITTEN UNDER; A RESUME WHOSE   *
+033100*                  REQUESTED COUNT NO LONGER MATCHES DISCARDS   *
+033200*                  THE STALE CHECKPOINT INSTEAD OF BLENDING TWO *
+033300*                  DIFFERENT TABLE SHAPES. OPEN EXTEND ON THE   *
+033400*                  CHECKPOINT DATASET IS NOW STATUS-CHECKED     *
+033500*                  LIKE EVERY OTHER OPEN IN THE PROGRAM.        *
+033600*****************************************************************
+033700
+033800 ENVIRONMENT DIVISION.
+033900 INPUT-OUTPUT SECTION.
+034000 FILE-CONTROL.
+034100     SELECT PRIME-CKPT-FILE ASSIGN TO "PRIMCKPT"
+034200            ORGANIZATION IS SEQUENTIAL
+034300            ACCESS MODE IS SEQUENTIAL
+034400            FILE STATUS IS CKPT-FILE-STATUS.
+034500
+034600 DATA DIVISION.
+034700 FILE SECTION.
+034800 FD  PRIME-CKPT-FILE
+034900     RECORDING MODE IS F
+035000     BLOCK CONTAINS 0 RECORDS
+035100     LABEL RECORDS ARE STANDARD
+035200     RECORD CONTAINS 34 CHARACTERS.
+035300 01  PRIME-CKPT-RECORD.
+035400     05  CKPT-COUNTER            PIC 9(05).
+035500     05  CKPT-POS-ROW            PIC 9(05).
+035600     05  CKPT-POS-COL            PIC 9(05).
+035700     05  CKPT-CANDIDATE          PIC 9(08).
+035800     05  CKPT-PRIME-VALUE        PIC 9(06).
+035900     05  CKPT-TARGET-COUNT       PIC 9(05).
+036000 WORKING-STORAGE SECTION.
+036100 COPY PRIMCONS.
+036200
+036300 01  COUNTER                         PIC 9(05) COMP VALUE 0.
+036400 01  CANDIDATE                       PIC 9(08) COMP VALUE 3.
+036500 01  POS-COL                         PIC 9(05) COMP VALUE 1.
+036600 01  POS-ROW                         PIC 9(05) COMP VALUE 1.
+036700 01  SAVE-POS-COL                    PIC 9(05) COMP.
+036800 01  SAVE-POS-ROW                    PIC 9(05) COMP.
+036900 01  TEST-PRIME                      PIC 9(05) COMP.
+037000 01  TEST-PRIME-VALUE                PIC 9(06) COMP.
+037100 01  PRIME-QUOT                      PIC 9(08) COMP.
+037200 01  PRIME-REM                       PIC 9(08) COMP.
+037300 01  TARGET-COUNT-LIMIT              PIC 9(05) COMP.
+037400
+037500 01  IS-PRIME                        PIC X.
+037600     88  IS-PRIME-TRUE               VALUE 'T'.
+037700     88  IS-PRIME-FALSE               VALUE 'F'.
+037800
+037900 01  CKPT-FILE-STATUS                PIC XX.
+038000     88  CKPT-FILE-OK                VALUE '00'.
+038100 01  WS-CKPT-EOF-SWITCH              PIC X VALUE 'N'.
+038200     88  CKPT-EOF                    VALUE 'Y'.
+038300 01  WS-CKPT-SHAPE-SWITCH            PIC X VALUE 'N'.
+038400     88  CKPT-SHAPE-MISMATCH         VALUE 'Y'.
+038500
+038600 LINKAGE SECTION.
+038700 COPY PRIMTBL.
+038800
+038900 PROCEDURE DIVISION USING PRIME-TABLE.
+039000*****************************************************************
+039100*  0000-MAINLINE                                                *
+039200*****************************************************************
+039300 0000-MAINLINE.
+039400     MOVE 2 TO PRIME-VALUE(1,1).
+039500     COMPUTE TARGET-COUNT-LIMIT = PRM-TARGET-COUNT - 1.
+039600     PERFORM 0500-RESTORE-CHECKPOINT THRU 0500-EXIT.
+039700     OPEN EXTEND PRIME-CKPT-FILE.
+039800     IF NOT CKPT-FILE-OK
+039900         DISPLAY "PRIMES - UNABLE TO OPEN PRIMCKPT, STATUS="
+040000                 CKPT-FILE-STATUS
+040100         MOVE 16 TO RETURN-CODE
+040200         EXIT PROGRAM
+040300     END-IF.
+040400     PERFORM 1000-FIND-NEXT-PRIME THRU 1000-EXIT
+040500         UNTIL COUNTER >= TARGET-COUNT-LIMIT.
+040600     CLOSE PRIME-CKPT-FILE.
+040700     PERFORM 8000-CLEAR-CHECKPOINT THRU 8000-EXIT.
+040800     EXIT PROGRAM.
+040900
+041000*****************************************************************
+041100*  0500-RESTORE-CHECKPOINT - IF A PRIOR RUN LEFT CHECKPOINT     *
+041200*  RECORDS BEHIND, REBUILD COUNTER/CANDIDATE/THE TABLE ENTRIES  *
+041300*  ALREADY FOUND SO THE SEARCH RESUMES INSTEAD OF RESTARTING.   *
+041400*****************************************************************
+041500 0500-RESTORE-CHECKPOINT.
+041600     OPEN INPUT PRIME-CKPT-FILE.
+041700     IF CKPT-FILE-OK
+041800         PERFORM 0510-RESTORE-ONE-RECORD THRU 0510-EXIT
+041900             UNTIL CKPT-EOF OR CKPT-SHAPE-MISMATCH
+042000         CLOSE PRIME-CKPT-FILE
+042100     IF CKPT-SHAPE-MISMATCH
+042200         DISPLAY "PRIMES - CHECKPOINT WAS BUILT FOR A "
+042300             "DIFFERENT TARGET COUNT, DISCARDING IT"
+042400         MOVE 0 TO COUNTER
+042500         MOVE 3 TO CANDIDATE
+042600         MOVE 2 TO PRIME-VALUE(1,1)
+042700         PERFORM 8000-CLEAR-CHECKPOINT THRU 8000-EXIT
+042800     END-IF
+042900     ELSE
+043000         OPEN OUTPUT PRIME-CKPT-FILE
+043100         CLOSE PRIME-CKPT-FILE
+043200     END-IF.
+043300 0500-EXIT.
+043400     EXIT.
+043500 0510-RESTORE-ONE-RECORD.
+043600     READ PRIME-CKPT-FILE
+043700         AT END
+043800             SET CKPT-EOF TO TRUE
+043900         NOT AT END
+044000         IF CKPT-TARGET-COUNT NOT = PRM-TARGET-COUNT
+044100             SET CKPT-SHAPE-MISMATCH TO TRUE
+044200         ELSE
+044300             MOVE CKPT-COUNTER TO COUNTER
+044400             MOVE CKPT-CANDIDATE TO CANDIDATE
+044500             MOVE CKPT-POS-ROW TO POS-ROW
+044600             MOVE CKPT-POS-COL TO POS-COL
+044700             MOVE CKPT-PRIME-VALUE
+044800                 TO PRIME-VALUE(POS-ROW, POS-COL)
+044900         END-IF
+045000     END-READ.
+045100 0510-EXIT.
+045200     EXIT.
+045300
+045400*****************************************************************
+045500*  1000-FIND-NEXT-PRIME                                         *
+045600*****************************************************************
+045700 1000-FIND-NEXT-PRIME.
+045800     ADD 1 TO COUNTER.
+045900     DIVIDE COUNTER BY PRM-ROW-COUNT
+046000         GIVING POS-COL REMAINDER POS-ROW.
+046100     ADD 1 TO POS-COL.
+046200     ADD 1 TO POS-ROW.
+046300     MOVE POS-ROW TO SAVE-POS-ROW.
+046400     MOVE POS-COL TO SAVE-POS-COL.
+046500
+046600     MOVE CANDIDATE TO PRIME-VALUE(POS-ROW, POS-COL).
+046700
+046800     SET IS-PRIME-FALSE TO TRUE.
+046900     PERFORM 1100-TEST-CANDIDATE THRU 1100-EXIT
+047000         UNTIL IS-PRIME-TRUE.
+047100     PERFORM 1200-WRITE-CHECKPOINT THRU 1200-EXIT.
+047200 1000-EXIT.
+047300     EXIT.
+047400
+047500*****************************************************************
+047600*  1200-WRITE-CHECKPOINT - RECORD THE PRIME JUST FOUND SO A     *
+047700*  RERUN CAN RESUME PAST IT WITHOUT RECOMPUTING IT.             *
+047800*****************************************************************
+047900 1200-WRITE-CHECKPOINT.
+048000     MOVE COUNTER TO CKPT-COUNTER.
+048100     MOVE SAVE-POS-ROW TO CKPT-POS-ROW.
+048200     MOVE SAVE-POS-COL TO CKPT-POS-COL.
+048300     MOVE CANDIDATE TO CKPT-CANDIDATE.
+048400     MOVE PRIME-VALUE(SAVE-POS-ROW, SAVE-POS-COL)
+048500         TO CKPT-PRIME-VALUE.
+048600     MOVE PRM-TARGET-COUNT TO CKPT-TARGET-COUNT.
+048700     WRITE PRIME-CKPT-RECORD.
+048800 1200-EXIT.
+048900     EXIT.
+049000
+049100*****************************************************************
+049200*  8000-CLEAR-CHECKPOINT - RUN COMPLETED CLEANLY; TRUNCATE THE  *
+049300*  CHECKPOINT DATASET SO THE NEXT FULL RUN STARTS FRESH.        *
+049400*****************************************************************
+049500 8000-CLEAR-CHECKPOINT.
+049600     OPEN OUTPUT PRIME-CKPT-FILE.
+049700     CLOSE PRIME-CKPT-FILE.
+049800 8000-EXIT.
+049900     EXIT.
+050000
+050100*****************************************************************
+050200*  1100-TEST-CANDIDATE                                          *
+050300*****************************************************************
+050400 1100-TEST-CANDIDATE.
+050500     ADD 2 TO CANDIDATE.
+050600     MOVE 1 TO TEST-PRIME.
+050700     MOVE 0 TO TEST-PRIME-VALUE.
+050800     MOVE 1 TO PRIME-REM.
+050900     MOVE 99999999 TO PRIME-QUOT.
+051000     PERFORM 1110-TRIAL-DIVIDE THRU 1110-EXIT
+051100         UNTIL PRIME-REM = 0
+051200            OR PRIME-QUOT <= TEST-PRIME-VALUE.
+051300     IF PRIME-REM <> 0
+051400        AND PRIME-QUOT <= TEST-PRIME-VALUE
+051500         SET IS-PRIME-TRUE TO TRUE
+051600     END-IF.
+051700 1100-EXIT.
+051800     EXIT.
+051900
+052000 1110-TRIAL-DIVIDE.
+052100     DIVIDE TEST-PRIME BY PRM-ROW-COUNT GIVING POS-COL
+052200                             REMAINDER POS-ROW.
+052300     ADD 1 TO POS-COL.
+052400     ADD 1 TO POS-ROW.
+052500     MOVE PRIME-VALUE(POS-ROW, POS-COL) TO TEST-PRIME-VALUE.
+052600     DIVIDE CANDIDATE BY TEST-PRIME-VALUE
+052700         GIVING PRIME-QUOT REMAINDER PRIME-REM.
+052800     ADD 1 TO TEST-PRIME.
+052900 1110-EXIT.
+053000     EXIT.
+053100
+053200 END PROGRAM PRIMES.
+053300
+053400 IDENTIFICATION DIVISION.
+053500 PROGRAM-ID. FACTOR.
+053600 AUTHOR. D-SHONEYCUTT.
+053700 INSTALLATION. ALGORITHMS-SHOP.
+053800 DATE-WRITTEN. 08/09/2026.
+053900 DATE-COMPILED.
+054000*****************************************************************
+054100*  MODIFICATION HISTORY                                        *
+054200*  ------------------------------------------------------------*
+054300*  DATE       BY   DESCRIPTION                                 *
+054400*  08/09/2026 DSH  ORIGINAL PROGRAM - REDUCES A TARGET NUMBER   *
+054500*                  TO ITS PRIME FACTORIZATION BY TRIAL DIVISION *
+054600*                  AGAINST THE CALLER'S PRIME-TABLE (BUILT BY   *
+054700*                  PRIMES). IF THE TABLE DOES NOT REACH FAR     *
+054800*                  ENOUGH TO FINISH, THE LEFTOVER REMAINDER IS  *
+054900*                  RETURNED AND FLAGGED INCOMPLETE RATHER THAN  *
+055000*                  GUESSED AT.                                 *
+055100*****************************************************************
+055200
+055300 DATA DIVISION.
+055400 WORKING-STORAGE SECTION.
+055500 01  WORK-REMAINDER                  PIC 9(08) COMP.
+055600 01  WORK-ROW                        PIC 9(05) COMP.
+055700 01  WORK-COL                        PIC 9(05) COMP.
+055800 01  WORK-PRIME                      PIC 9(08) COMP.
+055900 01  WORK-QUOT                       PIC 9(08) COMP.
+056000 01  WORK-REM                        PIC 9(08) COMP.
+056100 01  WORK-EXP                        PIC 9(03) COMP.
+056200
+056300 01  SW-SCAN-DONE                    PIC X.
+056400     88  SCAN-DONE                   VALUE 'Y'.
+056500     88  SCAN-NOT-DONE               VALUE 'N'.
+056600 01  SW-DIVIDES                      PIC X.
+056700     88  DIVIDES-EVENLY              VALUE 'Y'.
+056800     88  DIVIDES-NOT                 VALUE 'N'.
+056900 01  SW-RESIDUE                      PIC X.
+057000     88  RESIDUE-IS-PRIME            VALUE 'Y'.
+057100     88  RESIDUE-NOT-PRIME           VALUE 'N'.
+057200
+057300 LINKAGE SECTION.
+057400 COPY PRIMCONS.
+057500 COPY PRIMTBL.
+057600 01  TARGET-NUMBER                   PIC 9(08) COMP.
+057700 COPY FACTCONS.
+057800 COPY FACTTBL.
+057900
+058000 PROCEDURE DIVISION USING PRIME-TABLE, TARGET-NUMBER,
+058100         FACTOR-RESULT.
+058200*****************************************************************
+058300*  0000-MAINLINE                                                *
+058400*****************************************************************
+058500 0000-MAINLINE.
+058600     MOVE TARGET-NUMBER TO FCT-TARGET-NUMBER.
+058700     MOVE TARGET-NUMBER TO WORK-REMAINDER.
+058800     MOVE 0 TO FCT-FACTOR-COUNT.
+058900     SET FCT-COMPLETE TO TRUE.
+059000     SET RESIDUE-NOT-PRIME TO TRUE.
+059100     SET SCAN-NOT-DONE TO TRUE.
+059200     IF WORK-REMAINDER < 2
+059300         SET SCAN-DONE TO TRUE
+059400     END-IF.
+059500     PERFORM 1000-TRY-NEXT-PRIME THRU 1000-EXIT
+059600         VARYING WORK-COL FROM 1 BY 1
+059700             UNTIL SCAN-DONE OR WORK-COL > PRIME-COLS
+059800         AFTER WORK-ROW FROM 1 BY 1
+059900             UNTIL SCAN-DONE OR WORK-ROW > PRM-ROW-COUNT.
+060000     IF RESIDUE-IS-PRIME
+060100         MOVE WORK-REMAINDER TO WORK-PRIME
+060200         MOVE 1 TO WORK-EXP
+060300         PERFORM 2000-ADD-FACTOR THRU 2000-EXIT
+060400         MOVE 1 TO WORK-REMAINDER
+060500     END-IF.
+060600     IF WORK-REMAINDER > 1
+060700         SET FCT-INCOMPLETE TO TRUE
+060800         MOVE WORK-REMAINDER TO FCT-REMAINDER
+060900     ELSE
+061000         MOVE 0 TO FCT-REMAINDER
+061100     END-IF.
+061200     EXIT PROGRAM.
+061300
+061400*****************************************************************
+061500*  1000-TRY-NEXT-PRIME - DIVIDE THE REMAINDER DOWN BY ONE TABLE *
+061600*  ENTRY (MOST-SQUEEZED FIRST, SINCE THE TABLE IS ASCENDING).   *
+061700*****************************************************************
+061800 1000-TRY-NEXT-PRIME.
+061900     MOVE PRIME-VALUE(WORK-ROW, WORK-COL) TO WORK-PRIME.
+062000     IF WORK-PRIME = 0
+062100         SET SCAN-DONE TO TRUE
+062200     ELSE
+062300         IF WORK-PRIME * WORK-PRIME > WORK-REMAINDER
+062400             SET SCAN-DONE TO TRUE
+062500             SET RESIDUE-IS-PRIME TO TRUE
+062600         ELSE
+062700             MOVE 0 TO WORK-EXP
+062800             SET DIVIDES-EVENLY TO TRUE
+062900             PERFORM 1100-DIVIDE-OUT THRU 1100-EXIT
+063000                 UNTIL DIVIDES-NOT
+063100             IF WORK-EXP > 0
+063200                 PERFORM 2000-ADD-FACTOR THRU 2000-EXIT
+063300             END-IF
+063400             IF WORK-REMAINDER = 1
+063500                 SET SCAN-DONE TO TRUE
+063600             END-IF
+063700         END-IF
+063800     END-IF.
+063900 1000-EXIT.
+064000     EXIT.
+064100
+064200*****************************************************************
+064300*  1100-DIVIDE-OUT - PULL ONE MORE COPY OF WORK-PRIME OUT OF    *
+064400*  THE REMAINDER, IF IT STILL DIVIDES EVENLY.                   *
+064500*****************************************************************
+064600 1100-DIVIDE-OUT.
+064700     DIVIDE WORK-REMAINDER BY WORK-PRIME
+064800         GIVING WORK-QUOT REMAINDER WORK-REM.
+064900     IF WORK-REM = 0
+065000         MOVE WORK-QUOT TO WORK-REMAINDER
+065100         ADD 1 TO WORK-EXP
+065200     ELSE
+065300         SET DIVIDES-NOT TO TRUE
+065400     END-IF.
+065500 1100-EXIT.
+065600     EXIT.
+065700
+065800*****************************************************************
+065900*  2000-ADD-FACTOR - RECORD ONE (PRIME, EXPONENT) PAIR.         *
+066000*****************************************************************
+066100 2000-ADD-FACTOR.
+066200     ADD 1 TO FCT-FACTOR-COUNT.
+066300     MOVE WORK-PRIME TO FCT-FACTOR-VALUE(FCT-FACTOR-COUNT).
+066400     MOVE WORK-EXP   TO FCT-FACTOR-EXP(FCT-FACTOR-COUNT).
+066500 2000-EXIT.
+066600     EXIT.
+066700
+066800 END PROGRAM FACTOR.
