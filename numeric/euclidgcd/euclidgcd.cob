@@ -1,61 +1,333 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MAIN.
-
-       DATA DIVISION.
-         WORKING-STORAGE SECTION.
-         01 ARG-RAW PIC X(10).
-         01 M PIC 9(4) VALUE 15.
-         01 N PIC 9(4) VALUE 10.
-         01 R PIC 9(4) VALUE 0.
-
-         01 M_OUT PIC Z(1)9.
-         01 N_OUT PIC Z(1)9.
-         01 GCD_OUT PIC Z(1)9.
-
-       PROCEDURE DIVISION.
-           ACCEPT ARG-RAW FROM ARGUMENT-VALUE.
-           IF ARG-RAW = SPACES
-             MOVE FUNCTION TRIM(M) TO M_OUT
-           ELSE
-             COMPUTE M_OUT = FUNCTION NUMVAL(ARG-RAW)
-             MOVE M_OUT TO M
-           END-IF
-           ACCEPT ARG-RAW FROM ARGUMENT-VALUE.
-           IF ARG-RAW = SPACES
-             MOVE FUNCTION TRIM(N) TO N_OUT
-           ELSE
-             COMPUTE N_OUT = FUNCTION NUMVAL(ARG-RAW)
-             MOVE N_OUT TO N
-           END-IF
-           
-           CALL 'UTIL' USING M, N, R.
-           MOVE N TO GCD_OUT.
-           DISPLAY M_OUT ' ' N_OUT.
-           DISPLAY 'gcd:' GCD_OUT.
-           STOP RUN.
-
-       END PROGRAM MAIN.
-
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. UTIL.
-
-       DATA DIVISION.
-         WORKING-STORAGE SECTION.
-         01 D PIC 9(4).
-         LINKAGE SECTION.
-         01 M PIC 9(4).
-         01 N PIC 9(4).
-         01 R PIC 9(4).
-
-       PROCEDURE DIVISION USING M, N, R.
-           DIVIDE M BY N GIVING D REMAINDER R.
-           PERFORM LOOP UNTIL R <= 0.
-           EXIT PROGRAM.
-
-         LOOP.
-           MOVE N TO M.
-           MOVE R TO N.
-           DIVIDE M BY N GIVING D REMAINDER R.
-
-
-       END PROGRAM UTIL.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. MAIN.
+000300 AUTHOR. D-SHONEYCUTT.
+000400 INSTALLATION. ALGORITHMS-SHOP.
+000500 DATE-WRITTEN. 01/04/2019.
+000600 DATE-COMPILED.
+000700*****************************************************************
+000800*  MODIFICATION HISTORY                                        *
+000900*  ------------------------------------------------------------*
+001000*  DATE       BY   DESCRIPTION                                 *
+001100*  01/04/2019 DSH  ORIGINAL PROGRAM - GCD OF TWO ARGUMENT-VALUE *
+001200*                  OPERANDS VIA CALL 'UTIL'.                    *
+001300*  08/09/2026 DSH  ADDED A BATCH MODE: WHEN THE FIRST ARGUMENT- *
+001400*                  VALUE IS "BATCH", MAIN READS A FILE OF M,N   *
+001500*                  PAIRS AND CALLS UTIL ONCE PER RECORD, SO ONE *
+001600*                  JOB STEP CAN REDUCE A WHOLE BATCH OF PART-   *
+001700*                  NUMBER PAIRS INSTEAD OF ONE INVOCATION PER   *
+001800*                  PAIR FROM JCL.                                *
+001850*  08/09/2026 DSH  VALIDATE THE CONVERTED ARGUMENT-VALUE BEFORE  *
+001860*                  CALLING UTIL: NON-NUMERIC TEXT OR A ZERO      *
+001870*                  OPERAND NOW DISPLAYS AN ERROR AND STOPS WITH  *
+001880*                  A DISTINCT NON-ZERO RETURN CODE INSTEAD OF    *
+001890*                  LETTING UTIL'S DIVIDE ABEND THE STEP.         *
+001895*  08/09/2026 DSH  WIDENED M, N, R AND THE LCM FIELDS PAST PIC   *
+001896*                  9(4) SO 6- AND 7-DIGIT PART NUMBERS NO LONGER *
+001897*                  TRUNCATE OR ABEND ON SIZE ERROR.              *
+001898*  08/09/2026 DSH  EVERY PAIR REDUCED (SINGLE-PAIR OR BATCH) IS  *
+001899*                  NOW APPENDED TO A PERSISTENT AUDIT TRAIL      *
+001902*                  DATASET: INPUT M/N, THE GCD RESULT, THE RUN   *
+001904*                  DATE/TIME, AND THE OPERATOR ID BEHIND THE JOB.*
+001905*  08/09/2026 DSH  MOVED THE SECOND OPERAND'S VALIDATION INTO    *
+001906*                  1000-INITIALIZE, ALONGSIDE THE FIRST, SO A    *
+001907*                  BAD OR ZERO N IS REJECTED BEFORE THE AUDIT    *
+001908*                  LOG IS EVER OPENED, MATCHING HOW A BAD M      *
+001909*                  ALREADY BEHAVED.                              *
+001910*****************************************************************
+002000
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT GCD-INPUT-FILE ASSIGN TO "GCDIN"
+002500            ORGANIZATION IS SEQUENTIAL
+002600            ACCESS MODE IS SEQUENTIAL
+002700            FILE STATUS IS GCDIN-FILE-STATUS.
+002750     SELECT AUDIT-LOG-FILE ASSIGN TO "GCDAUDIT"
+002760            ORGANIZATION IS SEQUENTIAL
+002770            ACCESS MODE IS SEQUENTIAL
+002780            FILE STATUS IS AUDIT-FILE-STATUS.
+002800
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  GCD-INPUT-FILE
+003200     RECORDING MODE IS F
+003300     BLOCK CONTAINS 0 RECORDS
+003400     LABEL RECORDS ARE STANDARD
+003500     RECORD CONTAINS 14 CHARACTERS.
+003600 01  GCD-INPUT-RECORD.
+003700     05  IN-M                        PIC 9(07).
+003800     05  IN-N                        PIC 9(07).
+003850
+003860*****************************************************************
+003870*  AUDIT-LOG-FILE - PERSISTENT RUN-HISTORY TRAIL. ONE RECORD IS  *
+003880*  APPENDED PER M,N PAIR REDUCED, IN EITHER RUN MODE.            *
+003890*****************************************************************
+003900 FD  AUDIT-LOG-FILE
+003910     RECORDING MODE IS F
+003920     BLOCK CONTAINS 0 RECORDS
+003930     LABEL RECORDS ARE STANDARD
+003940     RECORD CONTAINS 45 CHARACTERS.
+003950 01  AUDIT-LOG-RECORD.
+003960     05  AUD-RUN-DATE                PIC 9(08).
+003970     05  AUD-RUN-TIME                PIC 9(08).
+003980     05  AUD-OPERATOR-ID             PIC X(08).
+003990     05  AUD-IN-M                    PIC 9(07).
+003995     05  AUD-IN-N                    PIC 9(07).
+003998     05  AUD-GCD-RESULT              PIC 9(07).
+003999
+004000 WORKING-STORAGE SECTION.
+004010 78  WS-BAD-ARG-RC               VALUE 12.
+004020 78  WS-BAD-PAIR-RC              VALUE 20.
+004100 01  ARG-RAW PIC X(10).
+004200 01  M PIC 9(7) VALUE 15.
+004300 01  N PIC 9(7) VALUE 10.
+004400 01  R PIC 9(7) VALUE 0.
+004450 01  L PIC 9(14) VALUE 0.
+004500
+004600 01  M_OUT PIC Z(6)9.
+004700 01  N_OUT PIC Z(6)9.
+004800 01  GCD_OUT PIC Z(6)9.
+004850 01  LCM_OUT PIC Z(13)9.
+004900
+005000 01  GCDIN-FILE-STATUS               PIC XX.
+005100     88  GCDIN-FILE-OK                VALUE '00'.
+005150
+005160 01  AUDIT-FILE-STATUS                PIC XX.
+005170     88  AUDIT-FILE-OK                VALUE '00'.
+005180 01  WS-OPERATOR-ID                   PIC X(08) VALUE SPACES.
+005200
+005300 01  WS-SWITCHES.
+005400     05  WS-MODE-SWITCH               PIC X VALUE 'S'.
+005500         88  BATCH-MODE                VALUE 'B'.
+005600         88  SINGLE-PAIR-MODE          VALUE 'S'.
+005700     05  WS-EOF-SWITCH                PIC X VALUE 'N'.
+005800         88  END-OF-BATCH-FILE         VALUE 'Y'.
+005850     05  WS-BAD-PAIR-SWITCH           PIC X VALUE 'N'.
+005860         88  BATCH-HAD-BAD-PAIR        VALUE 'Y'.
+005900
+006000 PROCEDURE DIVISION.
+006100*****************************************************************
+006200*  0000-MAINLINE                                                *
+006300*****************************************************************
+006400 0000-MAINLINE.
+006500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006550     PERFORM 1500-OPEN-AUDIT-LOG THRU 1500-EXIT.
+006600     IF BATCH-MODE
+006700         PERFORM 3000-PROCESS-BATCH THRU 3000-EXIT
+006800     ELSE
+006900         PERFORM 2000-PROCESS-SINGLE-PAIR THRU 2000-EXIT
+007000     END-IF.
+007050     CLOSE AUDIT-LOG-FILE.
+007100     STOP RUN.
+007200
+007300*****************************************************************
+007400*  1000-INITIALIZE - THE FIRST ARGUMENT-VALUE OF "BATCH"        *
+007500*  SWITCHES TO FILE-DRIVEN BATCH MODE; ANYTHING ELSE (OR NONE)  *
+007600*  FALLS THROUGH TO THE ORIGINAL TWO-OPERAND MODE.               *
+007700*****************************************************************
+007800 1000-INITIALIZE.
+007850     ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "USER".
+007860     IF WS-OPERATOR-ID = SPACES
+007870         MOVE "UNKNOWN" TO WS-OPERATOR-ID
+007880     END-IF.
+007900     ACCEPT ARG-RAW FROM ARGUMENT-VALUE.
+008000     IF ARG-RAW = "BATCH"
+008100         SET BATCH-MODE TO TRUE
+008200     ELSE
+008300         SET SINGLE-PAIR-MODE TO TRUE
+008400         PERFORM 2100-ACCEPT-M THRU 2100-EXIT
+008450         PERFORM 2200-ACCEPT-N THRU 2200-EXIT
+008500     END-IF.
+008600 1000-EXIT.
+008700     EXIT.
+008750
+008760*****************************************************************
+008770*  1500-OPEN-AUDIT-LOG - THE TRAIL IS PERSISTENT ACROSS RUNS, SO *
+008780*  OPEN EXTEND (APPEND) IS TRIED FIRST; THE FIRST RUN ON A GIVEN *
+008790*  SYSTEM FINDS NO DATASET YET, SO FALL BACK TO OPEN OUTPUT TO   *
+008795*  CREATE IT.                                                    *
+008797*****************************************************************
+008800 1500-OPEN-AUDIT-LOG.
+008810     OPEN EXTEND AUDIT-LOG-FILE.
+008820     IF NOT AUDIT-FILE-OK
+008830         OPEN OUTPUT AUDIT-LOG-FILE
+008840     END-IF.
+008850 1500-EXIT.
+008860     EXIT.
+008870
+008900*****************************************************************
+009000*  2000-PROCESS-SINGLE-PAIR - ORIGINAL TWO-ARGUMENT-VALUE MODE. *
+009100*****************************************************************
+009200 2000-PROCESS-SINGLE-PAIR.
+009300     PERFORM 2500-CALL-UTIL-AND-DISPLAY THRU 2500-EXIT.
+010100 2000-EXIT.
+010200     EXIT.
+010300
+010400 2100-ACCEPT-M.
+010500     IF ARG-RAW NOT = SPACES
+010600         IF FUNCTION TEST-NUMVAL(ARG-RAW) NOT = 0
+010700             GO TO 2900-BAD-ARGUMENT
+010750         END-IF
+010800         COMPUTE M = FUNCTION NUMVAL(ARG-RAW)
+011000     END-IF.
+011050     IF M = 0
+011060         GO TO 2900-BAD-ARGUMENT
+011070     END-IF.
+011100 2100-EXIT.
+011150     EXIT.
+011160
+011170*****************************************************************
+011180*  2200-ACCEPT-N - SECOND ARGUMENT-VALUE OF SINGLE-PAIR MODE.     *
+011182*  VALIDATED HERE, ALONGSIDE M, BEFORE 1500-OPEN-AUDIT-LOG RUNS,  *
+011184*  SO A BAD N NEVER LEAVES THE AUDIT DATASET OPENED FOR NOTHING.  *
+011186*****************************************************************
+011190 2200-ACCEPT-N.
+011192     ACCEPT ARG-RAW FROM ARGUMENT-VALUE.
+011194     IF ARG-RAW NOT = SPACES
+011196         IF FUNCTION TEST-NUMVAL(ARG-RAW) NOT = 0
+011198             GO TO 2900-BAD-ARGUMENT
+011199         END-IF
+011200         COMPUTE N = FUNCTION NUMVAL(ARG-RAW)
+011202     END-IF.
+011204     IF N = 0
+011206         GO TO 2900-BAD-ARGUMENT
+011208     END-IF.
+011210 2200-EXIT.
+011212     EXIT.
+011214
+011220*****************************************************************
+011230*  2900-BAD-ARGUMENT - NON-NUMERIC TEXT OR A ZERO M/N ARGUMENT-  *
+011240*  VALUE. DISPLAY A CLEAR ERROR AND STOP WITH A DISTINCT NON-   *
+011250*  ZERO RETURN CODE INSTEAD OF LETTING UTIL'S DIVIDE ABEND.      *
+011260*****************************************************************
+011270 2900-BAD-ARGUMENT.
+011280     DISPLAY "EUCLIDGCD - INVALID/ZERO ARGUMENT: " ARG-RAW.
+011290     MOVE WS-BAD-ARG-RC TO RETURN-CODE.
+011295     STOP RUN.
+011300
+011400*****************************************************************
+011500*  2500-CALL-UTIL-AND-DISPLAY - SHARED BY BOTH SINGLE-PAIR AND  *
+011600*  BATCH MODE SO EACH M,N PAIR IS REDUCED THE SAME WAY.         *
+011700*****************************************************************
+011800 2500-CALL-UTIL-AND-DISPLAY.
+011850     MOVE M TO M_OUT.
+011870     MOVE N TO N_OUT.
+011875     MOVE M TO AUD-IN-M.
+011880     MOVE N TO AUD-IN-N.
+011900     CALL 'UTIL' USING M, N, R, L.
+012200     MOVE N TO GCD_OUT.
+012220     MOVE N TO AUD-GCD-RESULT.
+012250     MOVE L TO LCM_OUT.
+012300     DISPLAY M_OUT ' ' N_OUT.
+012400     DISPLAY 'gcd:' GCD_OUT.
+012450     DISPLAY 'lcm:' LCM_OUT.
+012480     PERFORM 2600-WRITE-AUDIT-RECORD THRU 2600-EXIT.
+012500 2500-EXIT.
+012600     EXIT.
+012650
+012660*****************************************************************
+012670*  2600-WRITE-AUDIT-RECORD - APPEND ONE AUDIT-TRAIL RECORD FOR   *
+012680*  THE PAIR JUST REDUCED (INPUT M/N, GCD, RUN DATE/TIME, AND     *
+012690*  THE OPERATOR ID CAPTURED AT 1000-INITIALIZE).                 *
+012695*****************************************************************
+012700 2600-WRITE-AUDIT-RECORD.
+012710     ACCEPT AUD-RUN-DATE FROM DATE YYYYMMDD.
+012720     ACCEPT AUD-RUN-TIME FROM TIME.
+012730     MOVE WS-OPERATOR-ID TO AUD-OPERATOR-ID.
+012740     WRITE AUDIT-LOG-RECORD.
+012750 2600-EXIT.
+012760     EXIT.
+012770
+012800*****************************************************************
+012900*  3000-PROCESS-BATCH - READ THE M,N PAIR FILE AND REDUCE EVERY *
+013000*  RECORD IN ONE JOB STEP.                                      *
+013100*****************************************************************
+013200 3000-PROCESS-BATCH.
+013300     OPEN INPUT GCD-INPUT-FILE.
+013400     IF NOT GCDIN-FILE-OK
+013500         DISPLAY "EUCLIDGCD - UNABLE TO OPEN GCDIN, STATUS="
+013600                 GCDIN-FILE-STATUS
+013700         MOVE 16 TO RETURN-CODE
+013800         GO TO 3000-EXIT
+013900     END-IF.
+014000     PERFORM 3100-PROCESS-ONE-PAIR THRU 3100-EXIT
+014100         UNTIL END-OF-BATCH-FILE.
+014150     IF BATCH-HAD-BAD-PAIR
+014160         MOVE WS-BAD-PAIR-RC TO RETURN-CODE
+014170     END-IF.
+014200     CLOSE GCD-INPUT-FILE.
+014300 3000-EXIT.
+014400     EXIT.
+014500
+014600 3100-PROCESS-ONE-PAIR.
+014700     READ GCD-INPUT-FILE
+014800         AT END
+014900             SET END-OF-BATCH-FILE TO TRUE
+015000         NOT AT END
+015100             MOVE IN-M TO M
+015200             MOVE IN-N TO N
+015250             IF M = 0 OR N = 0
+015260                 DISPLAY "EUCLIDGCD - SKIPPING ZERO PAIR: "
+015270                         IN-M ',' IN-N
+015280                 SET BATCH-HAD-BAD-PAIR TO TRUE
+015290             ELSE
+015300                 PERFORM 2500-CALL-UTIL-AND-DISPLAY THRU 2500-EXIT
+015310             END-IF
+015400     END-READ.
+015500 3100-EXIT.
+015600     EXIT.
+015700
+015800 END PROGRAM MAIN.
+015900
+016000 IDENTIFICATION DIVISION.
+016100 PROGRAM-ID. UTIL.
+016200 AUTHOR. D-SHONEYCUTT.
+016300 INSTALLATION. ALGORITHMS-SHOP.
+016400 DATE-WRITTEN. 01/04/2019.
+016500 DATE-COMPILED.
+016600*****************************************************************
+016700*  MODIFICATION HISTORY                                        *
+016800*  ------------------------------------------------------------*
+016900*  DATE       BY   DESCRIPTION                                 *
+017000*  01/04/2019 DSH  ORIGINAL PROGRAM - EUCLIDEAN GCD.            *
+017050*  08/09/2026 DSH  ADDED AN LCM LINKAGE PARAMETER, COMPUTED     *
+017060*                  FROM THE ORIGINAL M AND N (SAVED BEFORE THE  *
+017070*                  EUCLIDEAN LOOP OVERWRITES THEM) AND THE GCD  *
+017080*                  THE LOOP ALREADY PRODUCES, SO CALLERS GET    *
+017090*                  BOTH VALUES IN ONE CALL.                     *
+017095*  08/09/2026 DSH  WIDENED M, N, R, D AND L PAST PIC 9(4)/9(8)   *
+017096*                  TO MATCH MAIN'S WIDER 6- AND 7-DIGIT FIELDS.  *
+017100*****************************************************************
+017200
+017300 DATA DIVISION.
+017400 WORKING-STORAGE SECTION.
+017500 01  D PIC 9(7).
+017550 01  ORIG-M PIC 9(7).
+017560 01  ORIG-N PIC 9(7).
+017600
+017700 LINKAGE SECTION.
+017800 01  M PIC 9(7).
+017900 01  N PIC 9(7).
+018000 01  R PIC 9(7).
+018050 01  L PIC 9(14).
+018100
+018150 PROCEDURE DIVISION USING M, N, R, L.
+018300*****************************************************************
+018400*  0000-MAINLINE                                                *
+018500*****************************************************************
+018600 0000-MAINLINE.
+018650     MOVE M TO ORIG-M.
+018660     MOVE N TO ORIG-N.
+018700     DIVIDE M BY N GIVING D REMAINDER R.
+018800     PERFORM 1000-REDUCE THRU 1000-EXIT UNTIL R <= 0.
+018850     COMPUTE L = (ORIG-M * ORIG-N) / N.
+018900     EXIT PROGRAM.
+019000
+019100 1000-REDUCE.
+019200     MOVE N TO M.
+019300     MOVE R TO N.
+019400     DIVIDE M BY N GIVING D REMAINDER R.
+019500 1000-EXIT.
+019600     EXIT.
+019700
+019800 END PROGRAM UTIL.
