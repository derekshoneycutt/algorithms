@@ -0,0 +1,7 @@
+000100*****************************************************************
+000200*  FACTCONS.cpy                                                 *
+000300*  Sizing constant for the FACTOR-RESULT layout (see            *
+000400*  FACTTBL.cpy). 30 entries covers every PIC 9(08) target: the  *
+000500*  worst case (all factors of 2) is only 26 entries.            *
+000600*****************************************************************
+000700 78  MAX-FACTOR-ENTRIES          VALUE 30.
