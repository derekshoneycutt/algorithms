@@ -0,0 +1,21 @@
+000100*****************************************************************
+000200*  FACTTBL.cpy                                                  *
+000300*  Result layout for the FACTOR subprogram: the target number,  *
+000400*  its prime factors with their exponents, and (when the        *
+000500*  caller's PRIME-TABLE did not reach far enough to finish the  *
+000600*  job) the unfactored remainder left over.                     *
+000700*                                                                *
+000800*  Requires FACTCONS.cpy to be COPYd first for                   *
+000900*  MAX-FACTOR-ENTRIES.                                           *
+001000*****************************************************************
+001100 01  FACTOR-RESULT.
+001200     05  FCT-TARGET-NUMBER       PIC 9(08) COMP.
+001300     05  FCT-FACTOR-COUNT        PIC 9(03) COMP.
+001400     05  FCT-FACTOR-ENTRY OCCURS 1 TO MAX-FACTOR-ENTRIES TIMES
+001500                   DEPENDING ON FCT-FACTOR-COUNT.
+001600         10  FCT-FACTOR-VALUE    PIC 9(08).
+001700         10  FCT-FACTOR-EXP      PIC 9(03).
+001800     05  FCT-REMAINDER           PIC 9(08) COMP.
+001900     05  FCT-STATUS              PIC X.
+002000         88  FCT-COMPLETE        VALUE 'C'.
+002100         88  FCT-INCOMPLETE      VALUE 'I'.
