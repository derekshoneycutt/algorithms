@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*  PRIMTBL.cpy                                                  *
+000300*  Shared record layout for the generated prime table passed   *
+000400*  between PRIMES500's MAIN, the PRIMES subprogram, and any     *
+000500*  downstream utility (e.g. FACTOR) that consumes the table.    *
+000600*                                                                *
+000700*  PRM-ROW-COUNT drives PRIME-ROW's OCCURS DEPENDING ON so the  *
+000800*  table can be sized at run time up to MAX-PRIME-ROWS without  *
+000900*  a recompile; PRM-TARGET-COUNT is the exact prime count the   *
+001000*  caller asked PRIMES to build. Requires PRIMCONS.cpy to be    *
+001100*  COPYd first for MAX-PRIME-ROWS/PRIME-COLS.                   *
+001200*****************************************************************
+001300 01  PRIME-TABLE.
+001400     05  PRM-TARGET-COUNT        PIC 9(05) COMP.
+001500     05  PRM-ROW-COUNT           PIC 9(05) COMP.
+001600     05  PRIME-ROW OCCURS 1 TO MAX-PRIME-ROWS TIMES
+001700                   DEPENDING ON PRM-ROW-COUNT.
+001800         10  PRIME-VALUE         PIC 9(06) OCCURS PRIME-COLS TIMES.
