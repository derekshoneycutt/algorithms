@@ -0,0 +1,10 @@
+000100*****************************************************************
+000200*  PRIMCONS.cpy                                                 *
+000300*  Sizing constants for the shared PRIME-TABLE layout (see      *
+000400*  PRIMTBL.cpy). Raising the quarterly capacity-planning run    *
+000500*  size is a one-line change here, not an OCCURS edit.          *
+000600*****************************************************************
+000700 78  MAX-PRIME-COUNT             VALUE 5000.
+000800 78  MAX-PRIME-ROWS              VALUE 500.
+000900 78  PRIME-COLS                  VALUE 10.
+001000 78  DEFAULT-PRIME-COUNT         VALUE 500.
